@@ -0,0 +1,69 @@
+      *****************************************************************
+      **  MEMBER :  CCWL4929                                         **
+      **  REMARKS:  MESSAGE INTERFACE FOR DOCID                      **
+      **            CONSOLIDATED HOUSEHOLD ANNUAL LETTER             **
+      **                                                             **
+      *****************************************************************
+      **  RELEASE   DESCRIPTION                                      **
+T04929**  08AUG2026 PHONGP CONSOLIDATED HOUSEHOLD LETTER             **
+U04929**  08AUG2026 PHONGP STRUCTURED PER-POLICY COVERAGE TABLE      **
+V04929**  08AUG2026 PHONGP LETTER-TYP-CD -> CANONICAL CCWL4927 DOMAIN **
+W04929**  08AUG2026 PHONGP REVIEW FIX: ALLOW ZERO-COVERAGE POLICIES  **
+X04929**  08AUG2026 PHONGP REVIEW FIX: DOC OW-ADDR-LN/CVG OVERFLOW   **
+      *****************************************************************
+       01  L4929-DATA-INFO.
+           05  L4929-CURRENT-DT                       PIC X(010).
+
+           05  L4929-HH-OWNER-INFO.
+               10  L4929-OW-CLI-ID                    PIC X(010).
+               10  L4929-OW-NM                        PIC X(100).
+               10  L4929-OW-EMAIL-ID                  PIC X(050).
+               10  L4929-OW-CEL-PHON-NUM              PIC X(050).
+X04929*        POPULATE FROM THE L4927-OW-ADDR-INFO OCCURRENCE (SEE
+X04929*        CCWL4927.CPY) WHERE L4927-OW-ADDR-CURR-MAIL-FLG = 'Y'
+X04929*        FOR THIS OWNER'S L4927-OW-CLI-ID; IF NO OCCURRENCE IS
+X04929*        FLAGGED CURRENT-MAILING, USE THE LOWEST-SEQ OCCURRENCE.
+               10  L4929-OW-ADDR-LN                   PIC X(128).
+
+           05  L4929-HH-TOTAL-INFO.
+               10  L4929-HH-TOTAL-TPREM-AMT           PIC X(025).
+               10  L4929-HH-TOTAL-CASH-VALUE          PIC X(025).
+
+           05  L4929-HH-POL-CNT                       PIC 9(002).
+           05  L4929-HH-POL-G.
+               10  L4929-HH-POL-T
+                   OCCURS  01 TO 20 TIMES DEPENDING ON
+                   L4929-HH-POL-CNT.
+                   15  L4929-POL-ID                   PIC X(010).
+                   15  L4929-POL-PLAN-ID              PIC X(006).
+V04929*            SAME CODE DOMAIN AS L4927-LETTER-TYP-CD IN
+V04929*            CCWL4927.CPY - SEE THAT COPYBOOK FOR THE
+V04929*            CANONICAL LIST OF VALID VALUES.
+V04929             15  L4929-POL-LETTER-TYP-CD        PIC X(002).
+                   15  L4929-POL-ANNV-DT              PIC X(010).
+                   15  L4929-POL-TPREM-AMT            PIC X(025).
+                   15  L4929-POL-NET-BASE-CASH-VALUE  PIC X(025).
+X04929*            L4929-POL-CVG-T CAPS AT 40 ROWS/POLICY, MATCHING
+X04929*            THE PER-SEGMENT CAP L4927-CVG-T USES IN CCWL4927.CPY.
+X04929*            THIS CONSOLIDATED HOUSEHOLD LETTER IS A SUMMARY VIEW
+X04929*            ONLY; REQ 004'S CONTINUATION-SEGMENT OVERFLOW HANDLING
+X04929*            (L4927-CVG-SEG-SEQ-NUM/-CONT-IND) IS INTENTIONALLY
+X04929*            NOT REPLICATED HERE, SINCE DOING SO WOULD REQUIRE
+X04929*            REPEATING EVERY OTHER POLICY IN THE HOUSEHOLD FOR
+X04929*            EACH CONTINUATION SEGMENT OF ANY ONE POLICY. A
+X04929*            POLICY WITH MORE THAN 40 COVERAGES IS TRUNCATED HERE;
+X04929*            CONSUMERS NEEDING THE FULL COVERAGE LIST FOR SUCH A
+X04929*            POLICY MUST GO TO ITS OWN CCWL4927 SEGMENT RECORDS.
+U04929             15  L4929-POL-CVG-CNT              PIC 9(002).
+U04929             15  L4929-POL-CVG-G.
+U04929                 20  L4929-POL-CVG-T
+W04929                     OCCURS  00 TO 40 TIMES DEPENDING ON
+U04929                     L4929-POL-CVG-CNT.
+U04929                     25  L4929-CVG-PLAN-ID      PIC X(006).
+U04929                     25  L4929-CVG-LI-ID        PIC X(010).
+U04929                     25  L4929-CVG-LI-NM        PIC X(100).
+U04929                     25  L4929-CVG-FACE-AMT     PIC X(025).
+
+      *****************************************************************
+      **                END OF COPYBOOK CCWL4929                     **
+      *****************************************************************
