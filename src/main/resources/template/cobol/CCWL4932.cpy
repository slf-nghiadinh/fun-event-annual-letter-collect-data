@@ -0,0 +1,24 @@
+      *****************************************************************
+      **  MEMBER :  CCWL4932                                         **
+      **  REMARKS:  MESSAGE INTERFACE FOR DOCID                      **
+      **            ANNUAL LETTER BATCH CHECKPOINT/RESTART           **
+      **                                                             **
+      *****************************************************************
+      **  RELEASE   DESCRIPTION                                      **
+T04932**  08AUG2026 PHONGP ANNUAL LETTER CHECKPOINT/RESTART          **
+U04932**  08AUG2026 PHONGP REVIEW FIX: DOCUMENT CKPT-STAT-CD VALUES  **
+      *****************************************************************
+       01  L4932-DATA-INFO.
+           05  L4932-RUN-ID                           PIC X(010).
+           05  L4932-LAST-POL-ID                      PIC X(010).
+           05  L4932-LAST-UPD-DT                      PIC X(010).
+           05  L4932-LAST-UPD-TM                      PIC X(008).
+           05  L4932-POL-PROC-CNT                     PIC X(007).
+U04932*    VALID L4932-CKPT-STAT-CD VALUES:
+U04932*    'R'=RUN IN PROGRESS  'C'=RUN COMPLETED  'A'=RUN ABENDED
+           05  L4932-CKPT-STAT-CD                     PIC X(001).
+           05  FILLER                                 PIC X(010).
+
+      *****************************************************************
+      **                END OF COPYBOOK CCWL4932                     **
+      *****************************************************************
