@@ -0,0 +1,32 @@
+      *****************************************************************
+      **  MEMBER :  CCWL4931                                         **
+      **  REMARKS:  MESSAGE INTERFACE FOR DOCID                      **
+      **            ANNUAL LETTER DELIVERY SEND-LOG                  **
+      **                                                             **
+      *****************************************************************
+      **  RELEASE   DESCRIPTION                                      **
+T04931**  08AUG2026 PHONGP ANNUAL LETTER DELIVERY SEND-LOG           **
+U04931**  08AUG2026 PHONGP DOCUMENT LETTER-TYP-CD VALUES             **
+V04931**  08AUG2026 PHONGP LETTER-TYP-CD->CANONICAL CCWL4927 DOMAIN  **
+W04931**  08AUG2026 PHONGP REVIEW FIX: DOCUMENT CHNL/STAT CD VALUES  **
+      *****************************************************************
+       01  L4931-DATA-INFO.
+           05  L4931-POL-ID                           PIC X(010).
+           05  L4931-OW-CLI-ID                        PIC X(010).
+U04931*    SAME CODE DOMAIN AS L4927-LETTER-TYP-CD IN CCWL4927.CPY -
+U04931*    SEE THAT COPYBOOK FOR THE CANONICAL LIST OF VALID VALUES.
+V04931     05  L4931-LETTER-TYP-CD                    PIC X(002).
+W04931*    SAME CODE DOMAIN AS L4927-OW-DELIVERY-PREF-CD IN CCWL4927.CPY:
+W04931*    'P'=PRINT/MAIL  'E'=E-MAIL  'S'=SMS
+           05  L4931-DELIVERY-CHNL-CD                 PIC X(001).
+           05  L4931-SEND-DT                          PIC X(010).
+           05  L4931-SEND-TM                          PIC X(008).
+W04931*    VALID L4931-SEND-STAT-CD VALUES:
+W04931*    'S'=SUCCESS  'F'=FAILED  'P'=PENDING/RETRY
+           05  L4931-SEND-STAT-CD                     PIC X(001).
+           05  L4931-SEND-FAIL-RSN-TXT                PIC X(100).
+           05  FILLER                                 PIC X(010).
+
+      *****************************************************************
+      **                END OF COPYBOOK CCWL4931                     **
+      *****************************************************************
