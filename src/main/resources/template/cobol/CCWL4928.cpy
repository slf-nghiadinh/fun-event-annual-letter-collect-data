@@ -0,0 +1,40 @@
+      *****************************************************************
+      **  MEMBER :  CCWL4928                                         **
+      **  REMARKS:  MESSAGE INTERFACE FOR DOCID                      **
+      **            ANNUAL LETTER REJECT/EXCEPTION LOG               **
+      **                                                             **
+      *****************************************************************
+      **  RELEASE   DESCRIPTION                                      **
+T04928**  08AUG2026 PHONGP ANNUAL LETTER REJECT LOG                  **
+U04928**  08AUG2026 PHONGP DOCUMENT LETTER-TYP-CD VALUES             **
+V04928**  08AUG2026 PHONGP LETTER-TYP-CD->CANONICAL CCWL4927 DOMAIN  **
+W04928**  08AUG2026 PHONGP REVIEW FIX: DOC REJECT-STAT-CD VALUES     **
+X04928**  08AUG2026 PHONGP REVIEW FIX: ADD CVG-SEG-SEQ-NUM           **
+      *****************************************************************
+       01  L4928-DATA-INFO.
+           05  L4928-POL-ID                           PIC X(010).
+U04928*    SAME CODE DOMAIN AS L4927-LETTER-TYP-CD IN CCWL4927.CPY -
+U04928*    SEE THAT COPYBOOK FOR THE CANONICAL LIST OF VALID VALUES.
+V04928     05  L4928-LETTER-TYP-CD                     PIC X(002).
+           05  L4928-REJECT-SEQ-NUM                    PIC X(004).
+           05  L4928-REJECT-DT                         PIC X(010).
+           05  L4928-REJECT-TM                         PIC X(008).
+           05  L4928-FLD-NM                            PIC X(030).
+X04928*    WHEN L4928-FLD-NM IDENTIFIES A FIELD WITHIN A COVERAGE
+X04928*    OCCURRENCE (E.G. L4927-CVG-LI-ID), L4928-CVG-SEG-SEQ-NUM
+X04928*    IDENTIFIES WHICH L4927-CVG-SEG-SEQ-NUM CONTINUATION SEGMENT
+X04928*    RECORD OF THE SOURCE CCWL4927 POLICY THE REJECTED
+X04928*    L4928-FLD-OCCURS-IDX OCCURRENCE CAME FROM; OTHERWISE SPACES.
+X04928     05  L4928-CVG-SEG-SEQ-NUM                   PIC X(002).
+           05  L4928-FLD-OCCURS-IDX                    PIC X(003).
+           05  L4928-REJECT-RSN-CD                     PIC X(004).
+           05  L4928-REJECT-RSN-TXT                    PIC X(100).
+W04928*    VALID L4928-REJECT-STAT-CD VALUES:
+W04928*    'O'=OPEN (UNRESOLVED)  'R'=RESOLVED/RESUBMITTED
+W04928*    'I'=IGNORED (ACCEPTED AS-IS BY OPS)
+           05  L4928-REJECT-STAT-CD                    PIC X(001).
+           05  FILLER                                  PIC X(008).
+
+      *****************************************************************
+      **                END OF COPYBOOK CCWL4928                     **
+      *****************************************************************
