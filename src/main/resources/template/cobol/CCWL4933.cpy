@@ -0,0 +1,42 @@
+      *****************************************************************
+      **  MEMBER :  CCWL4933                                         **
+      **  REMARKS:  MESSAGE INTERFACE FOR DOCID                      **
+      **            ANNUAL LETTER ILP FUND DETAIL                    **
+      **            (CONTINUATION SEGMENT FOR CCWL4927)              **
+      **                                                             **
+      *****************************************************************
+      **  RELEASE   DESCRIPTION                                      **
+T04933**  08AUG2026 PHONGP ILP FUND DETAIL (CONTINUATION SEGMENT)    **
+      *****************************************************************
+      *  ONE OR MORE L4933-DATA-INFO RECORDS ACCOMPANY A GIVEN
+      *  L4927-POL-ID'S CCWL4927 RECORD(S) TO CARRY ITS FULL ILP FUND
+      *  SPLIT. THIS IS A SEPARATE RECORD (NOT AN INLINE GROUP IN
+      *  CCWL4927) SO THAT L4927-OW-ADDR-INFO REMAINS THE ONLY
+      *  OCCURS-DEPENDING-ON GROUP - AND THE LAST ITEM - IN THE
+      *  CCWL4927 RECORD; STACKING A SECOND, SIBLING ODO GROUP AFTER
+      *  IT THERE WOULD MAKE EVERY FIELD IN THAT SECOND GROUP
+      *  VARIABLY LOCATED. THIS FOLLOWS THE SAME CONTINUATION-SEGMENT
+      *  APPROACH CCWL4927 ITSELF USES FOR CVG-INFO OVERFLOW
+      *  (L4927-CVG-SEG-SEQ-NUM/L4927-CVG-SEG-CONT-IND).
+      *
+      *  L4933-FUND-SEG-CONT-IND VALUES:
+      *  'Y'=ANOTHER FUND SEGMENT RECORD FOLLOWS FOR THIS POL-ID
+      *  'N'=THIS IS THE LAST (OR ONLY) FUND SEGMENT RECORD
+      *****************************************************************
+       01  L4933-DATA-INFO.
+           05  L4933-POL-ID                           PIC X(010).
+           05  L4933-FUND-SEG-SEQ-NUM                 PIC X(002).
+           05  L4933-FUND-SEG-CONT-IND                PIC X(001).
+           05  L4933-ILP-FUND-CNT                     PIC 9(002).
+           05  L4933-F-INFO-G.
+               10  L4933-F-INFO-T
+                   OCCURS  00 TO 30 TIMES DEPENDING ON
+                   L4933-ILP-FUND-CNT.
+                   15  L4933-F-FUND-CD                 PIC X(006).
+                   15  L4933-F-UNIT                    PIC X(025).
+                   15  L4933-F-FUND-PRICE              PIC X(025).
+                   15  L4933-F-VALUE                   PIC X(025).
+
+      *****************************************************************
+      **                END OF COPYBOOK CCWL4933                     **
+      *****************************************************************
