@@ -0,0 +1,37 @@
+      *****************************************************************
+      **  MEMBER :  CCWL4930                                         **
+      **  REMARKS:  MESSAGE INTERFACE FOR DOCID                      **
+      **            ANNUAL LETTER ANNIVERSARY RECONCILIATION         **
+      **            CONTROL REPORT                                   **
+      **                                                             **
+      *****************************************************************
+      **  RELEASE   DESCRIPTION                                      **
+T04930**  08AUG2026 PHONGP ANNIVERSARY RECONCILIATION REPORT         **
+U04930**  08AUG2026 PHONGP DOCUMENT LETTER-TYP-CD VALUES             **
+V04930**  08AUG2026 PHONGP LETTER-TYP-CD->CANONICAL CCWL4927 DOMAIN  **
+W04930**  08AUG2026 PHONGP REVIEW FIX: DOCUMENT STATUS/REASON VALUES **
+      *****************************************************************
+       01  L4930-DATA-INFO.
+           05  L4930-RUN-MONTH                        PIC X(006).
+           05  L4930-RUN-DT                           PIC X(010).
+           05  L4930-POL-ID                           PIC X(010).
+           05  L4930-POL-PLAN-ID                      PIC X(006).
+           05  L4930-POL-ANNV-DT                      PIC X(010).
+U04930*    SAME CODE DOMAIN AS L4927-LETTER-TYP-CD IN CCWL4927.CPY -
+U04930*    SEE THAT COPYBOOK FOR THE CANONICAL LIST OF VALID VALUES.
+V04930     05  L4930-LETTER-TYP-CD                    PIC X(002).
+W04930*    VALID L4930-LETTER-PRODUCED-IND VALUES:
+W04930*    'Y'=LETTER WAS PRODUCED FOR THIS ANNIVERSARY-DUE POLICY
+W04930*    'N'=NO MATCHING CCWL4927 OUTPUT FOUND - GAP TO INVESTIGATE
+           05  L4930-LETTER-PRODUCED-IND              PIC X(001).
+W04930*    L4930-GAP-RSN-CD IS SET ONLY WHEN LETTER-PRODUCED-IND = 'N';
+W04930*    CODE DOMAIN IS OWNED BY THE RECONCILIATION JOB (E.G. NOT-RUN,
+W04930*    REJECTED-SEE-CCWL4928, NOT-FOUND-IN-MASTER) - SEE
+W04930*    L4930-GAP-RSN-TXT FOR THE HUMAN-READABLE EQUIVALENT.
+           05  L4930-GAP-RSN-CD                       PIC X(004).
+           05  L4930-GAP-RSN-TXT                      PIC X(100).
+           05  FILLER                                 PIC X(010).
+
+      *****************************************************************
+      **                END OF COPYBOOK CCWL4930                     **
+      *****************************************************************
