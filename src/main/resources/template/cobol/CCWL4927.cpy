@@ -10,6 +10,36 @@ H01677**  10AUG2021 PHONGP AS ILP                                    **
 I01677**  18JAN2022 PHONGP AS EE, FE                                 **
 A01677**  10MAY2022 PHONGP AS ULA                                    **
 C01677**  29SEP2022 PHONGP NEW TEMPLATE ILP                          **
+K04927**  08AUG2026 PHONGP REVIEW FIXES: ADDR/FUND TABLES TO END OF  **
+K04927**             RECORD, CANONICAL LETTER-TYP-CD, VALUE COMMENTS **
+L04927**  08AUG2026 PHONGP REVIEW FIXES: FUND TABLE MOVED TO         **
+L04927**             CCWL4933 (SIBLING ODO FIX)                      **
+M04927**  08AUG2026 PHONGP REVIEW FIXES: PLAN-TYP-HMR, CVG-CNT SCOPE,**
+M04927**             LETTER-TYP-CD PRECEDENCE                        **
+N04927**  08AUG2026 PHONGP REVIEW FIXES: NEW FIELDS MOVED TO TAIL,   **
+N04927**             NOT INSERTED INLINE, TO KEEP OFFSETS            **
+O04927**  08AUG2026 PHONGP REVIEW FIX: RESERVED FILLER FOR BASELINE  **
+O04927**             ILP-FUND-INFO (DATA NOW IN CCWL4933)            **
+      *  NOTE (N04927/O04927, SUPERSEDES EARLIER L04927/M04927 NOTE): *
+      *  EVERY REQ 000/001/003/004/006/007/009 FIELD ADDED SINCE      *
+      *  BASELINE (C01677) IS EITHER (A) A FILLER-ABSORBING INSERT    *
+      *  IDENTICAL IN SIZE TO THE FILLER IT CONSUMES (E.G.            *
+      *  L4927-PLAN-TYP-HMR), OR (B) APPENDED IN A NEW GROUP AFTER THE*
+      *  BASELINE'S FINAL FIELD, L4927-SPLIT-RIDER-FUND, AND ITS      *
+      *  TRAILING FILLER PIC X(010). NO FIELD IS INSERTED BETWEEN TWO *
+      *  PRE-EXISTING BASELINE FIELDS. THE BASELINE'S FIXED           *
+      *  L4927-OW-ADDR-G (640 BYTES) AND L4927-ILP-FUND-INFO (675     *
+      *  BYTES) GROUPS ARE KEPT AS RESERVED FILLER IN THEIR ORIGINAL  *
+      *  POSITIONS SO EVERY OTHER BASELINE FIELD - INCLUDING          *
+      *  L4927-CVG-INFO, L4927-POL-LOAN-INFO, EVERY L4927-TYP-xx-INFO *
+      *  GROUP, L4927-ILP-ADMIN-INFO, AND EVERY C01677 GROUP - SITS AT*
+      *  EXACTLY ITS BASELINE OFFSET. CURRENT (VARIABLE) OWNER        *
+      *  ADDRESSES ARE IN L4927-OW-ADDR-INFO AND CURRENT ILP FUND     *
+      *  DETAIL IS IN THE CCWL4933 CONTINUATION RECORD - BOTH AT THE  *
+      *  TAIL, NEITHER IN THEIR OLD BASELINE SLOT. A CONSUMER BUILT   *
+      *  AGAINST THE BASELINE LAYOUT STILL READS EVERY BASELINE FIELD *
+      *  CORRECTLY; IT SIMPLY WON'T SEE THE NEW POST-BASELINE DATA,   *
+      *  WHICH ONLY EXISTS IN THE APPENDED TAIL GROUPS.               *
       *****************************************************************
        01  L4927-DATA-INFO.
            05  L4927-LETTER-TYP.
@@ -18,7 +48,7 @@ C01677**  29SEP2022 PHONGP NEW TEMPLATE ILP                          **
                10  L4927-TYP-UL                           PIC X(001).
                10  L4927-TYP-ILP                          PIC X(001).
                10  L4927-TYP-PA-TERM                      PIC X(001).
-                              
+
            05  L4927-DATE-INFO.
                10  L4927-CURRENT-DT                       PIC X(010).
                               
@@ -48,18 +78,29 @@ C01677**  29SEP2022 PHONGP NEW TEMPLATE ILP                          **
                10  L4927-PLAN-TYP-CANCER                  PIC X(001).
                10  L4927-POL-MRRIDER                      PIC X(001).
 A01677         10  L4927-PLAN-TYP-ZFND                    PIC X(001).
-               10  FILLER                                 PIC X(023).
+M04927         10  L4927-PLAN-TYP-HMR                     PIC X(001).
+               10  FILLER                                 PIC X(022).
                
            05  L4927-OWNER-INFO.
                10  L4927-OW-CLI-ID                        PIC X(010).
                10  L4927-OW-NM                            PIC X(100).
                10  L4927-OW-EMAIL-ID                      PIC X(050).
                10  L4927-OW-CEL-PHON-NUM                  PIC X(050).
-               10  L4927-OW-ADDR-G.
-                   15  L4927-OW-ADDR-T              OCCURS  05 TIMES.
-                       20  L4927-OW-ADDR-LN               PIC X(128).
-               
+L04927*        RESERVED - FORMER FIXED L4927-OW-ADDR-G (05 OCC X(128))
+L04927*        TABLE. KEPT AS FILLER SO L4927-CVG-INFO ONWARD RETAIN
+L04927*        THEIR BASELINE (C01677) OFFSETS. CURRENT (VARIABLE-
+L04927*        OCCURRENCE) OWNER ADDRESSES ARE IN L4927-OW-ADDR-INFO
+L04927*        AT THE END OF THIS RECORD.
+L04927         10  FILLER                                 PIC X(640).
+
            05  L4927-CVG-INFO.
+M04927*        L4927-CVG-CNT IS THE COUNT OF L4927-CVG-T OCCURRENCES
+M04927*        POPULATED IN *THIS* SEGMENT RECORD ONLY (1-40), NOT A
+M04927*        POLICY-WIDE TOTAL. WHEN L4927-CVG-SEG-CONT-IND = 'Y'
+M04927*        (SEE L4927-CVG-SEG-INFO AT THE END OF THIS RECORD),
+M04927*        SUM L4927-CVG-CNT ACROSS ALL SEGMENT RECORDS FOR THE
+M04927*        SAME L4927-POL-ID (ORDERED BY L4927-CVG-SEG-SEQ-NUM)
+M04927*        TO GET THE POLICY'S TOTAL COVERAGE/RIDER COUNT.
                10  L4927-CVG-CNT                          PIC X(002).
                10  L4927-CVG-G.
                    15  L4927-CVG-T                  OCCURS  40 TIMES.
@@ -79,8 +120,8 @@ C01677                 20  L4927-CVG-RIDER-PLAN-NM        PIC X(200).
                10  L4927-POL-LOAN-AMT-2                   PIC X(025).  
                10  L4927-POL-LOAN-AMT-3                   PIC X(025).  
                10  L4927-POL-LOAN-AMT-4                   PIC X(025).  
-               10  L4927-POL-LOAN-AMT-5                   PIC X(025).  
-                       
+               10  L4927-POL-LOAN-AMT-5                   PIC X(025).
+
            05  L4927-TYP-EE-INFO.
                10  L4927-EE-PRINT-DT                      PIC X(010).  
                10  L4927-EE-TOT-INTEREST                  PIC X(025).  
@@ -90,10 +131,10 @@ I01677         10  L4927-EE-EBN-PAYOUT                    PIC X(025).
                10  FILLER                                 PIC X(014).
 
            05  L4927-TYP-FE-INFO.
-               10  L4927-FE-PRINT-DT                      PIC X(010).  
-               10  L4927-FE-CASH-COUPON                   PIC X(025).  
+               10  L4927-FE-PRINT-DT                      PIC X(010).
+               10  L4927-FE-CASH-COUPON                   PIC X(025).
                10  FILLER                                 PIC X(050).
-               
+
            05  L4927-TYP-PA-TERM-INFO.
                10  L4927-PA-TERM-PRINT-DT                 PIC X(010).  
                10  L4927-PA-TERM-CASH-COUPON              PIC X(025).  
@@ -158,26 +199,14 @@ I01677         10  L4927-EE-EBN-PAYOUT                    PIC X(025).
                10  L4927-ILP-PREM-AMT-G                   PIC X(025).  
                10  L4927-ILP-PREM-AMT-H                   PIC X(025).  
                10  FILLER                                 PIC X(050).
-               
-           05  L4927-ILP-FUND-INFO.
-               10  L4927-F-INFO-1.
-                   15  L4927-F1-T                   OCCURS  03 TIMES.
-                       20  L4927-F1-UNIT                  PIC X(025).
-                       20  L4927-F1-VALUE                 PIC X(025).
-               10  L4927-F-INFO-2.
-                   15  L4927-F2-T                   OCCURS  03 TIMES.
-                       20  L4927-F2-UNIT                  PIC X(025).
-                       20  L4927-F2-VALUE                 PIC X(025).
-               10  L4927-F-INFO-3.
-                   15  L4927-F3-T                   OCCURS  03 TIMES.
-                       20  L4927-F3-UNIT                  PIC X(025).
-                       20  L4927-F3-VALUE                 PIC X(025).
-               10  L4927-F-INFO-4.
-                   15  L4927-F4-T                   OCCURS  03 TIMES.
-                       20  L4927-F4-UNIT                  PIC X(025).
-                       20  L4927-F4-FUND-PRICE            PIC X(025).
-                       20  L4927-F4-VALUE                 PIC X(025).
-                       
+
+O04927*    RESERVED - FORMER FIXED L4927-ILP-FUND-INFO GROUP (4
+O04927*    SUB-GROUPS, 3 OCC EACH, 675 BYTES). KEPT AS FILLER SO
+O04927*    L4927-ILP-ADMIN-INFO ONWARD RETAIN THEIR BASELINE (C01677)
+O04927*    OFFSETS. CURRENT ILP FUND DETAIL IS CARRIED IN THE CCWL4933
+O04927*    CONTINUATION RECORD - SEE THAT COPYBOOK.
+O04927     05  FILLER                                     PIC X(675).
+
            05  L4927-ILP-ADMIN-INFO.
                10  L4927-TOTAL-ALLOCATE-CHARGE            PIC X(025).
                10  L4927-TOTAL-COI-CHARGE                 PIC X(025).
@@ -235,9 +264,75 @@ C01677
 C01677     05  L4927-ILP-XFER-DECR-AMT                    PIC X(025).
 C01677             
 C01677     05  L4927-SPLIT-RIDER-FUND                     PIC X(001).
-C01677             
+C01677
            05  FILLER                                     PIC X(010).
-       
+
+M04927     05  L4927-LETTER-TYP-EXT-INFO.
+M04927         10  L4927-TYP-HMR                          PIC X(001).
+M04927*        L4927-LETTER-TYP-CD IS THE CANONICAL CODE FOR THE
+M04927*        LETTER TYPE. THE INDIVIDUAL L4927-TYP-xx FLAGS ABOVE
+M04927*        (TYP-EE/FE/UL/ILP/PA-TERM/HMR) PREDATE THIS FIELD AND
+M04927*        ARE KEPT FOR EXISTING CONSUMERS; WHERE THE TWO EVER
+M04927*        DISAGREE, L4927-LETTER-TYP-CD IS AUTHORITATIVE - THE
+M04927*        COMPANION CCWL4928/4929/4930/4931 COPYBOOKS' OWN
+M04927*        LETTER-TYP-CD FIELDS ARE KEYED OFF THIS CODE, NOT THE
+M04927*        FLAGS.
+M04927*        VALID L4927-LETTER-TYP-CD VALUES (CANONICAL DOMAIN -
+M04927*        COMPANION CCWL49xx COPYBOOKS' LETTER-TYP-CD FIELDS
+M04927*        REUSE THIS SAME DOMAIN):
+M04927*        'EE'=EE  'FE'=FE  'UL'=UL  'IP'=ILP  'PA'=PA-TERM
+M04927*        'HM'=HMR
+M04927         10  L4927-LETTER-TYP-CD                    PIC X(002).
+N04927*        VALID L4927-OW-DELIVERY-PREF-CD VALUES:
+N04927*        'P'=PRINT/MAIL  'E'=E-MAIL  'S'=SMS
+N04927         10  L4927-OW-DELIVERY-PREF-CD              PIC X(001).
+
+N04927     05  L4927-CVG-SEG-INFO.
+N04927*        L4927-CVG-SEG-SEQ-NUM/L4927-CVG-SEG-CONT-IND APPLY TO
+N04927*        THE L4927-CVG-INFO GROUP ABOVE - SEE THE COMMENT ON
+N04927*        L4927-CVG-CNT FOR HOW A POLICY'S COVERAGE/RIDER LIST IS
+N04927*        SPREAD ACROSS SEGMENT (CONTINUATION) RECORDS.
+N04927         10  L4927-CVG-SEG-SEQ-NUM                  PIC X(002).
+N04927*        VALID L4927-CVG-SEG-CONT-IND VALUES:
+N04927*        'Y'=ANOTHER CVG SEGMENT RECORD FOLLOWS FOR THIS POL-ID
+N04927*        'N'=THIS IS THE LAST (OR ONLY) CVG SEGMENT RECORD
+N04927         10  L4927-CVG-SEG-CONT-IND                 PIC X(001).
+
+N04927     05  L4927-LOAN-EXT-INFO.
+N04927*        FIELDS BELOW APPLY TO L4927-POL-LOAN-INFO ABOVE.
+N04927         10  L4927-POL-LOAN-ACCR-INT-AMT            PIC X(025).
+N04927         10  L4927-POL-LOAN-DUE-DT                  PIC X(010).
+N04927*        VALID L4927-POL-LOAN-DELINQ-IND VALUES:
+N04927*        'Y'=LOAN PAST DUE  'N'=LOAN CURRENT OR NO LOAN
+N04927         10  L4927-POL-LOAN-DELINQ-IND              PIC X(001).
+N04927         10  L4927-POL-LOAN-PROJ-LAPSE-DT           PIC X(010).
+
+N04927     05  L4927-TYP-HMR-INFO.
+N04927         10  L4927-HMR-PRINT-DT                     PIC X(010).
+N04927         10  L4927-HMR-RIDER-PLAN-ID                PIC X(006).
+N04927         10  L4927-HMR-RIDER-PREM-AMT               PIC X(025).
+N04927         10  L4927-HMR-COVERAGE-AMT                 PIC X(025).
+N04927         10  FILLER                                 PIC X(050).
+
+K04927     05  L4927-OW-ADDR-INFO.
+K04927         10  L4927-OW-ADDR-CNT                  PIC 9(002).
+K04927         10  L4927-OW-ADDR-G.
+K04927             15  L4927-OW-ADDR-T
+K04927                 OCCURS  01 TO 15 TIMES DEPENDING ON
+K04927                 L4927-OW-ADDR-CNT.
+K04927                 20  L4927-OW-ADDR-LN            PIC X(128).
+K04927*                VALID L4927-OW-ADDR-TYP-CD VALUES:
+K04927*                'L'=LOCAL  'O'=OVERSEAS
+K04927                 20  L4927-OW-ADDR-TYP-CD        PIC X(001).
+K04927*                VALID L4927-OW-ADDR-CURR-MAIL-FLG VALUES:
+K04927*                'Y'=CURRENT MAILING ADDRESS  'N'=NOT CURRENT
+K04927                 20  L4927-OW-ADDR-CURR-MAIL-FLG PIC X(001).
+L04927*    L4927-OW-ADDR-INFO IS NOW THE ONLY OCCURS-DEPENDING-ON
+L04927*    GROUP IN THIS RECORD, AND IT IS THE LAST ITEM - PER-FUND
+L04927*    ILP DETAIL (FORMERLY A SECOND, SIBLING ODO GROUP HERE) IS
+L04927*    NOW CARRIED IN THE CCWL4933 CONTINUATION RECORD, KEYED BY
+L04927*    L4933-POL-ID, ONE OR MORE PER POLICY - SEE THAT COPYBOOK.
+
       *****************************************************************
       **                END OF COPYBOOK CCWL4927                     **
       *****************************************************************
